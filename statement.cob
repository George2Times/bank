@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CustomerStatement.  *> Per-customer statement run
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TransactionLogFile ASSIGN TO "transaction_logs.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TransLogFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TransactionLogFile.
+           COPY "transrec.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 TransLogFileStatus  PIC XX VALUE SPACES.
+       01 EOF                 PIC X VALUE 'N'.
+
+       01 InputCustomerID     PIC X(5).        *> Customer to report on
+       01 InputStartDate      PIC 9(8) VALUE 0.  *> 0 = no lower bound
+       01 InputEndDate        PIC 9(8) VALUE 0.  *> 0 = no upper bound
+       01 EffectiveEndDate    PIC 9(8).
+
+       01 RunningBalance      PIC S9(9)V99 VALUE 0.
+       01 StatementLines      PIC 9(6) VALUE 0.
+       01 EditedAmount        PIC Z,ZZZ,ZZ9.99.
+       01 EditedRunningBal    PIC -Z,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           *> Prompt for the customer and an optional date window,
+           *> then print every matching entry with a running balance
+           DISPLAY "Enter Customer ID for statement: "
+           ACCEPT InputCustomerID
+           DISPLAY "Enter Start Date YYYYMMDD (0 for none): "
+           ACCEPT InputStartDate
+           DISPLAY "Enter End Date YYYYMMDD (0 for none): "
+           ACCEPT InputEndDate
+           IF InputEndDate = 0
+               MOVE 99999999 TO EffectiveEndDate
+           ELSE
+               MOVE InputEndDate TO EffectiveEndDate
+           END-IF
+           IF InputStartDate > 0
+               PERFORM COMPUTE-OPENING-BALANCE
+           END-IF
+           PERFORM PRINT-STATEMENT
+           STOP RUN.
+
+       COMPUTE-OPENING-BALANCE.
+           *> First pass: net every entry before InputStartDate so
+           *> RunningBalance starts as the true balance at that date,
+           *> not just the net of the in-window lines that follow
+           MOVE 'N' TO EOF
+           OPEN INPUT TransactionLogFile
+           IF TransLogFileStatus = "00"
+               PERFORM UNTIL EOF = 'Y'
+                   READ TransactionLogFile
+                       AT END
+                           MOVE 'Y' TO EOF
+                       NOT AT END
+                           IF TransCustomerID = InputCustomerID
+                                   AND TransDate < InputStartDate
+                               PERFORM APPLY-TO-RUNNING-BALANCE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TransactionLogFile
+           END-IF.
+
+       PRINT-STATEMENT.
+           MOVE 'N' TO EOF
+           OPEN INPUT TransactionLogFile
+           IF TransLogFileStatus = "00"
+               DISPLAY "======================================"
+               DISPLAY "STATEMENT FOR CUSTOMER: " InputCustomerID
+               DISPLAY "======================================"
+               IF InputStartDate > 0
+                   MOVE RunningBalance TO EditedRunningBal
+                   DISPLAY "Opening Balance: " EditedRunningBal
+               END-IF
+               DISPLAY "Date       TransID TransType  Amount"
+               PERFORM UNTIL EOF = 'Y'
+                   READ TransactionLogFile
+                       AT END
+                           MOVE 'Y' TO EOF
+                       NOT AT END
+                           PERFORM PROCESS-STATEMENT-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE TransactionLogFile
+               IF StatementLines = 0
+                   DISPLAY "No transactions found for this customer."
+               ELSE
+                   DISPLAY "--------------------------------------"
+                   DISPLAY "Lines Printed: " StatementLines
+                   DISPLAY "Ending Running Balance: "
+                       EditedRunningBal
+               END-IF
+           ELSE
+               DISPLAY "No transaction log found."
+           END-IF.
+
+       PROCESS-STATEMENT-LINE.
+           IF TransCustomerID = InputCustomerID
+                   AND TransDate >= InputStartDate
+                   AND TransDate <= EffectiveEndDate
+               PERFORM APPLY-TO-RUNNING-BALANCE
+               ADD 1 TO StatementLines
+               MOVE TransAmount TO EditedAmount
+               MOVE RunningBalance TO EditedRunningBal
+               DISPLAY TransDate " " TransactionID " "
+                   TransType " " EditedAmount
+                   "  Bal: " EditedRunningBal
+           END-IF.
+
+       APPLY-TO-RUNNING-BALANCE.
+           EVALUATE TransType
+               WHEN "OPEN"
+               WHEN "DEPOSIT"
+               WHEN "INTEREST"
+               WHEN "XFER-IN"
+                   ADD TransAmount TO RunningBalance
+               WHEN "WITHDRAW"
+               WHEN "XFER-OUT"
+                   SUBTRACT TransAmount FROM RunningBalance
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
