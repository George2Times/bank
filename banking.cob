@@ -5,42 +5,60 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CustomerFile ASSIGN TO "customer_data.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.  *> File for customer records
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CustomerID
+               FILE STATUS IS CustomerFileStatus.  *> Direct by key
            SELECT TransactionLogFile ASSIGN TO "transaction_logs.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.  *> File for transaction logs
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TransLogFileStatus.  *> Transaction log
 
        DATA DIVISION.
        FILE SECTION.
        FD CustomerFile.
-       01 CustomerRecord.
-           05 CustomerID      PIC X(5).    *> Customer ID field
-           05 CustomerName    PIC X(30).   *> Customer name field
-           05 Balance         PIC 9(7)V99. *> Customer balance (7 digits + 2 decimals)
-           05 PhoneNumber     PIC X(15).   *> Customer phone number field
+           COPY "custrec.cpy".
 
        FD TransactionLogFile.
-       01 TransactionRecord.
-           05 TransactionID   PIC 9(6).    *> Transaction ID field
-           05 TransCustomerID PIC X(5).    *> Customer ID associated with the transaction
-           05 TransType       PIC X(8).    *> Transaction type (e.g., Deposit/Withdraw)
-           05 TransAmount     PIC 9(7)V99. *> Transaction amount
+           COPY "transrec.cpy".
 
        WORKING-STORAGE SECTION.
-       01 MenuChoice         PIC 9 VALUE 0.   *> User menu choice
-       01 InputCustomerID    PIC X(5).        *> Input for customer ID
-       01 InputAmount        PIC 9(7)V99.     *> Input for transaction amount
-       01 EOF                PIC X VALUE 'N'. *> End of file marker
-       01 ERR                PIC X VALUE 'N'. *> Error marker
-       01 IsFound            PIC X VALUE "N". *> Flag to indicate if customer is found
-       01 TempBalance        PIC 9(7)V99.     *> Temporary storage for balance operations
+       01 MenuChoice          PIC 9 VALUE 0.   *> User menu choice
+       01 InputCustomerID     PIC X(5).        *> Input for customer ID
+       01 DestCustomerID      PIC X(5).        *> Dest ID, xfer
+       01 InputAmount         PIC 9(7)V99.     *> Amount entered
+       01 InputName           PIC X(30).       *> New customer name
+       01 InputPhone          PIC X(15).       *> New customer phone
+       01 InputOverdraftLimit PIC 9(7)V99.     *> New overdraft limit
+       01 CustomerIDPromptText PIC X(40).      *> Prompt for customer ID
+       01 AmountPromptText    PIC X(40).       *> Prompt for amount
+       01 EOF                 PIC X VALUE 'N'. *> End of file marker
+       01 ERR                 PIC X VALUE 'N'. *> Error marker
+       01 IsFound             PIC X VALUE "N". *> Customer found flag
+       01 DuplicateFound      PIC X VALUE "N". *> CustomerID exists
+       01 DestBalanceOK       PIC X VALUE "N". *> Credit leg posted
+       01 TempBalance         PIC S9(7)V99.    *> Overdraft work area
+       01 CustomerFileStatus  PIC XX VALUE SPACES.  *> File status
+       01 TransLogFileStatus  PIC XX VALUE SPACES.  *> Log file status
+       01 NextTransactionID   PIC 9(6) VALUE 1.     *> Next ID this run
+       01 CurrentRunDate      PIC 9(8).             *> Run date
+       01 CurrentRunTime      PIC 9(8).             *> Time of day
+       01 BackupDone          PIC X VALUE "N".      *> Backed up
+       01 BackupCommand       PIC X(80).            *> Backup cmd
+
+       *> Working fields passed to WRITE-TRANSACTION-LOG
+       01 TransLogCustomerID  PIC X(5).
+       01 TransLogType        PIC X(8).
+       01 TransLogAmount      PIC 9(7)V99.
+       01 TransLogRefID       PIC 9(6) VALUE 0.
+       01 XferOutTransID      PIC 9(6).    *> XFER-OUT TransactionID
+       01 XferInTransID       PIC 9(6).    *> XFER-IN TransactionID
 
        PROCEDURE DIVISION.
        MAIN-PARA.
-           *> Display menu and process user input in a loop
-           PERFORM DISPLAY-MENU
-           DISPLAY "Current Menu Choice: " MenuChoice.
-           DISPLAY "ERR Status: " ERR.
-           PERFORM UNTIL MenuChoice = 9 OR ERR = 'Y'
+           *> Establish next TransactionID, then run the menu loop
+           PERFORM INIT-TRANSACTION-ID
+           PERFORM GET-MENU-CHOICE
+           PERFORM UNTIL MenuChoice = 9
                EVALUATE MenuChoice
                    WHEN 1
                        PERFORM VIEW-BALANCE
@@ -48,16 +66,53 @@
                        PERFORM DEPOSIT-MONEY
                    WHEN 3
                        PERFORM WITHDRAW-MONEY
+                   WHEN 4
+                       PERFORM OPEN-NEW-ACCOUNT
+                   WHEN 5
+                       PERFORM TRANSFER-FUNDS
                    WHEN OTHER
                        DISPLAY "Invalid Choice. Try again."
                END-EVALUATE
-               PERFORM DISPLAY-MENU
-               DISPLAY "Current Menu Choice: " MenuChoice
-               DISPLAY "Error Status: " ERR
+               PERFORM GET-MENU-CHOICE
            END-PERFORM
            DISPLAY "Thank you for using the Banking System!"
            STOP RUN.
 
+       INIT-TRANSACTION-ID.
+           *> Scan the existing log so new IDs never collide
+           ACCEPT CurrentRunDate FROM DATE YYYYMMDD
+           MOVE 1 TO NextTransactionID
+           MOVE 'N' TO EOF
+           OPEN INPUT TransactionLogFile
+           IF TransLogFileStatus = "00"
+               PERFORM UNTIL EOF = 'Y'
+                   READ TransactionLogFile
+                       AT END
+                           MOVE 'Y' TO EOF
+                       NOT AT END
+                           IF TransactionID >= NextTransactionID
+                                COMPUTE NextTransactionID =
+                                    TransactionID + 1
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TransactionLogFile
+           END-IF.
+
+       GET-MENU-CHOICE.
+           *> Redisplay the menu and reprompt on invalid input
+           MOVE 'Y' TO ERR
+           PERFORM UNTIL ERR = 'N'
+               PERFORM DISPLAY-MENU
+               ACCEPT MenuChoice
+                   ON EXCEPTION
+                       MOVE 'Y' TO ERR
+                       DISPLAY "Invalid choice. Try again."
+                   NOT ON EXCEPTION
+                       MOVE 'N' TO ERR
+               END-ACCEPT
+           END-PERFORM.
+
        DISPLAY-MENU.
            *> Display the main menu
            DISPLAY "--------------------------------------".
@@ -65,102 +120,341 @@
            DISPLAY "1. View Balance".
            DISPLAY "2. Deposit Money".
            DISPLAY "3. Withdraw Money".
+           DISPLAY "4. Open New Account".
+           DISPLAY "5. Transfer Funds".
            DISPLAY "9. Exit".
            DISPLAY "Enter your choice: ".
-           ACCEPT MenuChoice
-               ON EXCEPTION
-                    MOVE 'Y' TO ERR.
+
+       GET-INPUT-CUSTOMER-ID.
+           *> Reprompt until a non-blank CustomerID is entered
+           *> CustomerIDPromptText is set by the caller
+           MOVE 'Y' TO ERR
+           PERFORM UNTIL ERR = 'N'
+               DISPLAY CustomerIDPromptText
+               ACCEPT InputCustomerID
+                   ON EXCEPTION
+                       MOVE 'Y' TO ERR
+                   NOT ON EXCEPTION
+                       MOVE 'N' TO ERR
+               END-ACCEPT
+               IF ERR = 'N' AND InputCustomerID = SPACES
+                   MOVE 'Y' TO ERR
+               END-IF
+               IF ERR = 'Y'
+                   DISPLAY "Customer ID cannot be blank."
+               END-IF
+           END-PERFORM.
+
+       GET-DEST-CUSTOMER-ID.
+           *> Same as GET-INPUT-CUSTOMER-ID, for the xfer target
+           MOVE 'Y' TO ERR
+           PERFORM UNTIL ERR = 'N'
+               DISPLAY "Enter Destination Customer ID: "
+               ACCEPT DestCustomerID
+                   ON EXCEPTION
+                       MOVE 'Y' TO ERR
+                   NOT ON EXCEPTION
+                       MOVE 'N' TO ERR
+               END-ACCEPT
+               IF ERR = 'N' AND DestCustomerID = SPACES
+                   MOVE 'Y' TO ERR
+               END-IF
+               IF ERR = 'Y'
+                   DISPLAY "Customer ID cannot be blank."
+               END-IF
+           END-PERFORM.
+
+       GET-INPUT-AMOUNT.
+           *> Reprompt until a valid numeric amount is entered
+           *> AmountPromptText is set by the calling paragraph
+           MOVE 'Y' TO ERR
+           PERFORM UNTIL ERR = 'N'
+               DISPLAY AmountPromptText
+               ACCEPT InputAmount
+                   ON EXCEPTION
+                       MOVE 'Y' TO ERR
+                       DISPLAY "Invalid amount. Try again."
+                   NOT ON EXCEPTION
+                       MOVE 'N' TO ERR
+               END-ACCEPT
+           END-PERFORM.
+
+       BACKUP-CUSTOMER-FILE.
+           *> Snapshot CustomerFile before the first REWRITE
+           *> run can always be restored from the timestamped copy
+           IF BackupDone NOT = "Y"
+               ACCEPT CurrentRunTime FROM TIME
+               STRING "cp customer_data.dat customer_data_"
+                          DELIMITED BY SIZE
+                      CurrentRunDate DELIMITED BY SIZE
+                      "_" DELIMITED BY SIZE
+                      CurrentRunTime DELIMITED BY SIZE
+                      ".bak" DELIMITED BY SIZE
+                      INTO BackupCommand
+               CALL "SYSTEM" USING BackupCommand
+               MOVE "Y" TO BackupDone
+           END-IF.
 
        VIEW-BALANCE.
            *> View the balance of a specific customer
-           MOVE 'N' TO EOF
-           DISPLAY "Enter Customer ID: ".
-           ACCEPT InputCustomerID.
+           MOVE 'N' TO IsFound
+           MOVE "Enter Customer ID: " TO CustomerIDPromptText
+           PERFORM GET-INPUT-CUSTOMER-ID
            OPEN INPUT CustomerFile
-           PERFORM UNTIL EOF = "Y"
-               READ CustomerFile INTO CustomerRecord
-                   AT END
-                        MOVE "Y" TO EOF
-                   NOT AT END
-                        IF CustomerID = InputCustomerID
-                            DISPLAY "Customer Name: #" CustomerName "#"
-                            DISPLAY "Customer Balance: #" Balance "#"
-                            DISPLAY "Phone Number: #" PhoneNumber "#"
-                            MOVE "Y" TO IsFound
-                        END-IF
+           IF CustomerFileStatus NOT = "00"
+               DISPLAY "Unable to open customer file. Status: "
+                   CustomerFileStatus
+           ELSE
+               MOVE InputCustomerID TO CustomerID
+               READ CustomerFile
+                   INVALID KEY
+                       DISPLAY "Customer not found."
+                   NOT INVALID KEY
+                       DISPLAY "Customer Name: #" CustomerName "#"
+                       DISPLAY "Customer Balance: #" Balance "#"
+                       DISPLAY "Phone Number: #" PhoneNumber "#"
+                       MOVE "Y" TO IsFound
                END-READ
-           END-PERFORM.
-           CLOSE CustomerFile
-           IF IsFound NOT = "Y"
-               DISPLAY "Customer not found."
+               CLOSE CustomerFile
            END-IF.
 
        DEPOSIT-MONEY.
            *> Reset flags and prompt user for input
-           MOVE 'N' TO EOF
-           DISPLAY "Enter Customer ID: "
-           ACCEPT InputCustomerID
-           DISPLAY "Enter Amount to Deposit: "
-           ACCEPT InputAmount
-           
+           MOVE 'N' TO IsFound
+           MOVE "Enter Customer ID: " TO CustomerIDPromptText
+           PERFORM GET-INPUT-CUSTOMER-ID
+           MOVE "Enter Amount to Deposit: " TO AmountPromptText
+           PERFORM GET-INPUT-AMOUNT
+
+           PERFORM BACKUP-CUSTOMER-FILE
+
            *> Open the customer file for input-output operations
            OPEN I-O CustomerFile
-           
-           *> Search for the customer and update the balance
-           PERFORM UNTIL EOF = "Y"
-               READ CustomerFile INTO CustomerRecord
-                   AT END
-                       MOVE "Y" TO EOF
-                   NOT AT END
-                       IF CustomerID = InputCustomerID
-                           ADD InputAmount TO Balance
-                           DISPLAY "Before REWRITE: " CustomerRecord
+
+           IF CustomerFileStatus NOT = "00"
+               DISPLAY "Unable to open customer file. Status: "
+                   CustomerFileStatus
+           ELSE
+               *> Direct read by key, update balance, log it
+               MOVE InputCustomerID TO CustomerID
+               READ CustomerFile
+                   INVALID KEY
+                       DISPLAY "Customer not found."
+                   NOT INVALID KEY
+                       ADD InputAmount TO Balance
+                       DISPLAY "Before REWRITE: " CustomerRecord
+                       REWRITE CustomerRecord
+                       DISPLAY "After REWRITE: " CustomerRecord
+                       DISPLAY "Deposit Successful!"
+                       DISPLAY "New Balance: $" Balance
+                       MOVE "Y" TO IsFound
+               END-READ
+               CLOSE CustomerFile
+           END-IF
+
+           IF IsFound = "Y"
+               MOVE InputCustomerID TO TransLogCustomerID
+               MOVE "DEPOSIT" TO TransLogType
+               MOVE InputAmount TO TransLogAmount
+               MOVE 0 TO TransLogRefID
+               PERFORM OPEN-TRANSACTION-LOG
+               PERFORM WRITE-TRANSACTION-LOG
+               PERFORM CLOSE-TRANSACTION-LOG
+           END-IF.
+
+       WITHDRAW-MONEY.
+           *> Subtract money from an account, honoring overdraft
+           MOVE 'N' TO IsFound
+           MOVE "Enter Customer ID: " TO CustomerIDPromptText
+           PERFORM GET-INPUT-CUSTOMER-ID
+           MOVE "Enter Amount to Withdraw: " TO AmountPromptText
+           PERFORM GET-INPUT-AMOUNT
+
+           PERFORM BACKUP-CUSTOMER-FILE
+
+           OPEN I-O CustomerFile
+           IF CustomerFileStatus NOT = "00"
+               DISPLAY "Unable to open customer file. Status: "
+                   CustomerFileStatus
+           ELSE
+               MOVE InputCustomerID TO CustomerID
+               READ CustomerFile
+                   INVALID KEY
+                       DISPLAY "Customer not found."
+                   NOT INVALID KEY
+                       COMPUTE TempBalance = Balance - InputAmount
+                       IF TempBalance < (OverdraftLimit * -1)
+                           DISPLAY "Insufficient Balance."
+                       ELSE
+                           SUBTRACT InputAmount FROM Balance
+                           DISPLAY "Before REWRITE: "
+                           CustomerRecord
                            REWRITE CustomerRecord
-                           DISPLAY "After REWRITE: " CustomerRecord
-                           DISPLAY "Deposit Successful!"
+                           DISPLAY "After REWRITE: "
+                           CustomerRecord
+                           DISPLAY "Withdrawal Successful!"
                            DISPLAY "New Balance: $" Balance
-                           MOVE "Y" TO IsFound
+                           MOVE 'Y' TO IsFound
                        END-IF
                END-READ
-           END-PERFORM
-           
-           *> Close the customer file and handle errors
-           CLOSE CustomerFile
-           IF IsFound NOT = "Y"
-               DISPLAY "Customer not found."
+               CLOSE CustomerFile
+           END-IF
+           IF IsFound = "Y"
+               MOVE InputCustomerID TO TransLogCustomerID
+               MOVE "WITHDRAW" TO TransLogType
+               MOVE InputAmount TO TransLogAmount
+               MOVE 0 TO TransLogRefID
+               PERFORM OPEN-TRANSACTION-LOG
+               PERFORM WRITE-TRANSACTION-LOG
+               PERFORM CLOSE-TRANSACTION-LOG
            END-IF.
 
-       WITHDRAW-MONEY.
-           *> Subtract money from a customer's account
-           MOVE 'N' TO EOF
-           DISPLAY "Enter Customer ID: ".
-           ACCEPT InputCustomerID.
-           DISPLAY "Enter Amount to Withdraw: ".
-           ACCEPT InputAmount.
+       OPEN-NEW-ACCOUNT.
+           *> Create a new CustomerRecord, reject a duplicate ID
+           MOVE 'N' TO DuplicateFound
+           MOVE "Enter New Customer ID: " TO CustomerIDPromptText
+           PERFORM GET-INPUT-CUSTOMER-ID
+
            OPEN I-O CustomerFile
-           PERFORM UNTIL EOF = 'Y'
-               READ CustomerFile INTO CustomerRecord
-                    AT END
-                        MOVE 'Y' TO EOF
-                    NOT AT END
-                        IF CustomerID = InputCustomerID
-                            IF Balance < InputAmount
-                                DISPLAY "Insufficient Balance."
-                            ELSE
-                                SUBTRACT InputAmount FROM Balance
-                                DISPLAY "Before REWRITE: " 
-                                CustomerRecord
-                                REWRITE CustomerRecord
-                                DISPLAY "After REWRITE: " 
-                                CustomerRecord
-                                DISPLAY "Withdrawal Successful!"
-                                DISPLAY "New Balance: $" Balance
-                                MOVE 'Y' TO IsFound
-                            END-IF
-                        END-IF
+           IF CustomerFileStatus = "35"
+               *> First account ever opened -- create CustomerFile,
+               *> then close and reopen I-O so it can be read back;
+               *> OUTPUT mode is write-only, READ is illegal against it
+               OPEN OUTPUT CustomerFile
+               CLOSE CustomerFile
+               OPEN I-O CustomerFile
+           END-IF
+
+           IF CustomerFileStatus NOT = "00"
+               DISPLAY "Unable to open customer file. Status: "
+                   CustomerFileStatus
+           ELSE
+               MOVE InputCustomerID TO CustomerID
+               READ CustomerFile
+                   INVALID KEY
+                       MOVE 'N' TO DuplicateFound
+                   NOT INVALID KEY
+                       MOVE 'Y' TO DuplicateFound
                END-READ
-           END-PERFORM
-           CLOSE CustomerFile
-           IF IsFound NOT = 'Y'
-                   DISPLAY "Customer not found."
+
+               IF DuplicateFound = "Y"
+                   DISPLAY "Customer ID already exists."
+                   CLOSE CustomerFile
+               ELSE
+                   DISPLAY "Enter Customer Name: "
+                   ACCEPT InputName
+                   DISPLAY "Enter Phone Number: "
+                   ACCEPT InputPhone
+                   MOVE "Enter Opening Balance: " TO AmountPromptText
+                   PERFORM GET-INPUT-AMOUNT
+                   DISPLAY "Enter Overdraft Limit (0 if none): "
+                   ACCEPT InputOverdraftLimit
+
+                   MOVE InputCustomerID TO CustomerID
+                   MOVE InputName TO CustomerName
+                   MOVE InputAmount TO Balance
+                   MOVE InputPhone TO PhoneNumber
+                   MOVE InputOverdraftLimit TO OverdraftLimit
+                   WRITE CustomerRecord
+                   CLOSE CustomerFile
+                   DISPLAY "Account opened for Customer ID: "
+                       InputCustomerID
+
+                   MOVE InputCustomerID TO TransLogCustomerID
+                   MOVE "OPEN" TO TransLogType
+                   MOVE InputAmount TO TransLogAmount
+                   MOVE 0 TO TransLogRefID
+                   PERFORM OPEN-TRANSACTION-LOG
+                   PERFORM WRITE-TRANSACTION-LOG
+                   PERFORM CLOSE-TRANSACTION-LOG
+               END-IF
+           END-IF.
+
+       TRANSFER-FUNDS.
+           *> Move money between two accounts as one event
+           MOVE 'N' TO IsFound
+           MOVE 'N' TO DestBalanceOK
+           MOVE "Enter Source Customer ID: " TO CustomerIDPromptText
+           PERFORM GET-INPUT-CUSTOMER-ID
+           PERFORM GET-DEST-CUSTOMER-ID
+
+           IF InputCustomerID = DestCustomerID
+               DISPLAY "Source and destination accounts must differ."
+           ELSE
+               MOVE "Enter Amount to Transfer: " TO AmountPromptText
+               PERFORM GET-INPUT-AMOUNT
+
+               PERFORM BACKUP-CUSTOMER-FILE
+
+               OPEN I-O CustomerFile
+               IF CustomerFileStatus NOT = "00"
+                   DISPLAY "Unable to open customer file. Status: "
+                       CustomerFileStatus
+               ELSE
+                   MOVE InputCustomerID TO CustomerID
+                   READ CustomerFile
+                       INVALID KEY
+                           DISPLAY "Source customer not found."
+                       NOT INVALID KEY
+                           COMPUTE TempBalance =
+                               Balance - InputAmount
+                           IF TempBalance < (OverdraftLimit * -1)
+                               DISPLAY "Insufficient Balance."
+                           ELSE
+                               SUBTRACT InputAmount FROM Balance
+                               REWRITE CustomerRecord
+                               MOVE 'Y' TO IsFound
+                           END-IF
+                   END-READ
+
+                   IF IsFound = "Y"
+                       MOVE DestCustomerID TO CustomerID
+                       READ CustomerFile
+                           INVALID KEY
+                               DISPLAY "Destination not found."
+                               MOVE 'N' TO DestBalanceOK
+                           NOT INVALID KEY
+                               ADD InputAmount TO Balance
+                               REWRITE CustomerRecord
+                               MOVE 'Y' TO DestBalanceOK
+                       END-READ
+                       IF DestBalanceOK NOT = "Y"
+                           *> Destination leg failed -- reverse debit
+                           MOVE InputCustomerID TO CustomerID
+                           READ CustomerFile
+                               INVALID KEY
+                                   DISPLAY "Unable to reverse debit "
+                                       "for " InputCustomerID
+                                       " -- customer record missing."
+                               NOT INVALID KEY
+                                   ADD InputAmount TO Balance
+                                   REWRITE CustomerRecord
+                           END-READ
+                           MOVE 'N' TO IsFound
+                       END-IF
+                   END-IF
+                   CLOSE CustomerFile
+               END-IF
+
+               IF IsFound = "Y" AND DestBalanceOK = "Y"
+                   MOVE NextTransactionID TO XferOutTransID
+                   COMPUTE XferInTransID = NextTransactionID + 1
+                   PERFORM OPEN-TRANSACTION-LOG
+                   MOVE InputCustomerID TO TransLogCustomerID
+                   MOVE "XFER-OUT" TO TransLogType
+                   MOVE InputAmount TO TransLogAmount
+                   MOVE XferInTransID TO TransLogRefID
+                   PERFORM WRITE-TRANSACTION-LOG
+                   MOVE DestCustomerID TO TransLogCustomerID
+                   MOVE "XFER-IN" TO TransLogType
+                   MOVE InputAmount TO TransLogAmount
+                   MOVE XferOutTransID TO TransLogRefID
+                   PERFORM WRITE-TRANSACTION-LOG
+                   PERFORM CLOSE-TRANSACTION-LOG
+                   DISPLAY "Transfer completed successfully."
+               ELSE
+                   DISPLAY "Transfer failed."
+               END-IF
            END-IF.
+
+       COPY "writetranslog.cpy".
