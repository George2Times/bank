@@ -0,0 +1,171 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReconciliationReport.  *> End-of-day recon report
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "customer_data.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CustomerID
+               FILE STATUS IS CustomerFileStatus.
+           SELECT TransactionLogFile ASSIGN TO "transaction_logs.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TransLogFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CustomerFile.
+           COPY "custrec.cpy".
+
+       FD TransactionLogFile.
+           COPY "transrec.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 CustomerFileStatus  PIC XX VALUE SPACES.
+       01 TransLogFileStatus  PIC XX VALUE SPACES.
+       01 EOF                 PIC X VALUE 'N'.
+       01 TableIndex           PIC 9(4).   *> Linear-search work index
+       01 TableCount           PIC 9(4) VALUE 0.  *> Customers seen
+       01 TableOverflow        PIC X VALUE 'N'.  *> Y = table is full
+
+       *> Per-customer net of logged DEPOSIT/WITHDRAW/XFER/INTEREST/OPEN
+       01 CUST-TOTALS-TABLE.
+           05 CUST-TOTALS OCCURS 500 TIMES.
+               10 CTCustomerID  PIC X(5).
+               10 CTNetAmount   PIC S9(9)V99 VALUE 0.
+
+       01 ReportDiscrepancy   PIC S9(9)V99.
+       01 CustomersChecked    PIC 9(6) VALUE 0.
+       01 DiscrepanciesFound  PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           *> Net every logged transaction per customer, then compare
+           *> that net against what CustomerFile actually shows
+           PERFORM BUILD-TRANSACTION-TOTALS
+           PERFORM PRINT-RECONCILIATION-REPORT
+           STOP RUN.
+
+       BUILD-TRANSACTION-TOTALS.
+           MOVE 'N' TO EOF
+           OPEN INPUT TransactionLogFile
+           IF TransLogFileStatus = "00"
+               PERFORM UNTIL EOF = 'Y'
+                   READ TransactionLogFile
+                       AT END
+                           MOVE 'Y' TO EOF
+                       NOT AT END
+                           PERFORM POST-TRANSACTION-TO-TABLE
+                   END-READ
+               END-PERFORM
+               CLOSE TransactionLogFile
+           ELSE
+               DISPLAY "No transaction log found -- nothing to post."
+           END-IF.
+
+       POST-TRANSACTION-TO-TABLE.
+           PERFORM FIND-OR-ADD-CUSTOMER-TOTAL
+           IF TableOverflow = 'Y'
+               DISPLAY "Skipping log entry for " TransCustomerID
+                   " -- customer totals table is full."
+           ELSE
+               EVALUATE TransType
+                   WHEN "OPEN"
+                   WHEN "DEPOSIT"
+                   WHEN "INTEREST"
+                   WHEN "XFER-IN"
+                       ADD TransAmount TO CTNetAmount(TableIndex)
+                   WHEN "WITHDRAW"
+                   WHEN "XFER-OUT"
+                       SUBTRACT TransAmount FROM
+                           CTNetAmount(TableIndex)
+                   WHEN OTHER
+                       DISPLAY "Unrecognized TransType on log: "
+                           TransType
+               END-EVALUATE
+           END-IF.
+
+       FIND-OR-ADD-CUSTOMER-TOTAL.
+           *> Linear search the in-memory totals table by CustomerID
+           MOVE 'N' TO TableOverflow
+           PERFORM VARYING TableIndex FROM 1 BY 1
+                   UNTIL TableIndex > TableCount
+                      OR CTCustomerID(TableIndex) = TransCustomerID
+           END-PERFORM
+           IF TableIndex > TableCount
+               IF TableCount >= 500
+                   DISPLAY "ERROR: customer totals table full (500) "
+                       "-- cannot add " TransCustomerID
+                   MOVE 'Y' TO TableOverflow
+               ELSE
+                   ADD 1 TO TableCount
+                   MOVE TableCount TO TableIndex
+                   MOVE TransCustomerID TO CTCustomerID(TableIndex)
+                   MOVE 0 TO CTNetAmount(TableIndex)
+               END-IF
+           END-IF.
+
+       PRINT-RECONCILIATION-REPORT.
+           MOVE 'N' TO EOF
+           OPEN INPUT CustomerFile
+           IF CustomerFileStatus = "00"
+               DISPLAY "======================================"
+               DISPLAY "END-OF-DAY RECONCILIATION REPORT"
+               DISPLAY "======================================"
+               PERFORM UNTIL EOF = 'Y'
+                   READ CustomerFile NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO EOF
+                       NOT AT END
+                           PERFORM CHECK-ONE-CUSTOMER
+                   END-READ
+               END-PERFORM
+               CLOSE CustomerFile
+               DISPLAY "--------------------------------------"
+               DISPLAY "Customers Checked:    " CustomersChecked
+               DISPLAY "Discrepancies Found:  " DiscrepanciesFound
+           ELSE
+               DISPLAY "No customer file found -- nothing to reconcile."
+           END-IF.
+
+       CHECK-ONE-CUSTOMER.
+           ADD 1 TO CustomersChecked
+           PERFORM FIND-CUSTOMER-TOTAL-FOR-BALANCE
+           IF TableOverflow = 'Y'
+               DISPLAY "Skipping reconciliation for " CustomerID
+                   " -- customer totals table is full."
+           ELSE
+               COMPUTE ReportDiscrepancy =
+                   Balance - CTNetAmount(TableIndex)
+               IF ReportDiscrepancy NOT = 0
+                   ADD 1 TO DiscrepanciesFound
+                   DISPLAY "DISCREPANCY  Customer: " CustomerID
+                   DISPLAY "   CustomerFile Balance:   " Balance
+                   DISPLAY "   Logged Net Activity:    "
+                       CTNetAmount(TableIndex)
+                   DISPLAY "   Difference:             "
+                       ReportDiscrepancy
+               END-IF
+           END-IF.
+
+       FIND-CUSTOMER-TOTAL-FOR-BALANCE.
+           *> Same linear search, keyed on the CustomerFile record
+           *> just read; an account with no log entries nets to zero
+           MOVE 'N' TO TableOverflow
+           PERFORM VARYING TableIndex FROM 1 BY 1
+                   UNTIL TableIndex > TableCount
+                      OR CTCustomerID(TableIndex) = CustomerID
+           END-PERFORM
+           IF TableIndex > TableCount
+               IF TableCount >= 500
+                   DISPLAY "ERROR: customer totals table full (500) "
+                       "-- cannot add " CustomerID
+                   MOVE 'Y' TO TableOverflow
+               ELSE
+                   ADD 1 TO TableCount
+                   MOVE TableCount TO TableIndex
+                   MOVE CustomerID TO CTCustomerID(TableIndex)
+                   MOVE 0 TO CTNetAmount(TableIndex)
+               END-IF
+           END-IF.
