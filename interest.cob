@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. InterestPosting.  *> Batch interest-posting run
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "customer_data.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CustomerID
+               FILE STATUS IS CustomerFileStatus.
+           SELECT TransactionLogFile ASSIGN TO "transaction_logs.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TransLogFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CustomerFile.
+           COPY "custrec.cpy".
+
+       FD TransactionLogFile.
+           COPY "transrec.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 CustomerFileStatus  PIC XX VALUE SPACES.
+       01 TransLogFileStatus  PIC XX VALUE SPACES.
+       01 EOF                 PIC X VALUE 'N'.
+
+       *> Monthly savings rate, e.g. 00050 = 0.050% -- change here
+       *> each time the Board resets the posted savings rate
+       01 InterestRate        PIC 9V9(5) VALUE 0.00050.
+
+       01 InterestAmount      PIC 9(7)V99.
+       01 CurrentRunDate      PIC 9(8).
+       01 CurrentRunTime      PIC 9(8).             *> Time of day
+       01 NextTransactionID   PIC 9(6) VALUE 1.
+       01 AccountsPosted      PIC 9(6) VALUE 0.
+       01 BackupDone          PIC X VALUE "N".      *> Backed up
+       01 BackupCommand       PIC X(80).            *> Backup cmd
+
+       01 TransLogCustomerID  PIC X(5).
+       01 TransLogType        PIC X(8).
+       01 TransLogAmount      PIC 9(7)V99.
+       01 TransLogRefID       PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           *> Credit interest to every CustomerRecord and log it
+           PERFORM INIT-TRANSACTION-ID
+           PERFORM POST-INTEREST-TO-ALL-ACCOUNTS
+           DISPLAY "Interest posting complete."
+           DISPLAY "Accounts Posted: " AccountsPosted
+           STOP RUN.
+
+       INIT-TRANSACTION-ID.
+           *> Same scan as the teller system, so IDs never collide
+           ACCEPT CurrentRunDate FROM DATE YYYYMMDD
+           MOVE 1 TO NextTransactionID
+           MOVE 'N' TO EOF
+           OPEN INPUT TransactionLogFile
+           IF TransLogFileStatus = "00"
+               PERFORM UNTIL EOF = 'Y'
+                   READ TransactionLogFile
+                       AT END
+                           MOVE 'Y' TO EOF
+                       NOT AT END
+                           IF TransactionID >= NextTransactionID
+                               COMPUTE NextTransactionID =
+                                   TransactionID + 1
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TransactionLogFile
+           END-IF.
+
+       BACKUP-CUSTOMER-FILE.
+           *> Snapshot CustomerFile before the first REWRITE
+           *> run can always be restored from the timestamped copy
+           IF BackupDone NOT = "Y"
+               ACCEPT CurrentRunTime FROM TIME
+               STRING "cp customer_data.dat customer_data_"
+                          DELIMITED BY SIZE
+                      CurrentRunDate DELIMITED BY SIZE
+                      "_" DELIMITED BY SIZE
+                      CurrentRunTime DELIMITED BY SIZE
+                      ".bak" DELIMITED BY SIZE
+                      INTO BackupCommand
+               CALL "SYSTEM" USING BackupCommand
+               MOVE "Y" TO BackupDone
+           END-IF.
+
+       POST-INTEREST-TO-ALL-ACCOUNTS.
+           MOVE 'N' TO EOF
+           PERFORM BACKUP-CUSTOMER-FILE
+           OPEN I-O CustomerFile
+           IF CustomerFileStatus = "00"
+               PERFORM OPEN-TRANSACTION-LOG
+               PERFORM UNTIL EOF = 'Y'
+                   READ CustomerFile NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO EOF
+                       NOT AT END
+                           PERFORM POST-INTEREST-TO-ONE-ACCOUNT
+                   END-READ
+               END-PERFORM
+               PERFORM CLOSE-TRANSACTION-LOG
+               CLOSE CustomerFile
+           ELSE
+               DISPLAY "No customer file found -- nothing to post."
+           END-IF.
+
+       POST-INTEREST-TO-ONE-ACCOUNT.
+           *> Accounts already overdrawn earn no interest this run
+           IF Balance > 0
+               COMPUTE InterestAmount ROUNDED =
+                   Balance * InterestRate
+               IF InterestAmount > 0
+                   ADD InterestAmount TO Balance
+                   REWRITE CustomerRecord
+                   ADD 1 TO AccountsPosted
+                   MOVE CustomerID TO TransLogCustomerID
+                   MOVE "INTEREST" TO TransLogType
+                   MOVE InterestAmount TO TransLogAmount
+                   MOVE 0 TO TransLogRefID
+                   PERFORM WRITE-TRANSACTION-LOG
+               END-IF
+           END-IF.
+
+       COPY "writetranslog.cpy".
