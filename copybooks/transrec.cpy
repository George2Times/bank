@@ -0,0 +1,8 @@
+      *> Shared TransactionLogFile record layout.  Include with COPY TRANSREC.
+       01 TransactionRecord.
+           05 TransactionID   PIC 9(6).    *> Transaction ID field
+           05 TransCustomerID PIC X(5).    *> Customer ID associated with the transaction
+           05 TransType       PIC X(8).    *> OPEN/DEPOSIT/WITHDRAW/XFER-OUT/XFER-IN/INTEREST
+           05 TransAmount     PIC 9(7)V99. *> Transaction amount
+           05 TransDate       PIC 9(8).    *> Transaction date, YYYYMMDD
+           05 TransRefID      PIC 9(6).    *> Paired transaction ID for linked transfers, 0 if none
