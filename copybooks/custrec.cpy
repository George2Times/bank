@@ -0,0 +1,7 @@
+      *> Shared CustomerFile record layout.  Include with COPY CUSTREC.
+       01 CustomerRecord.
+           05 CustomerID      PIC X(5).     *> Customer ID field
+           05 CustomerName    PIC X(30).    *> Customer name field
+           05 Balance         PIC S9(7)V99. *> Customer balance (7 digits + 2 decimals)
+           05 PhoneNumber     PIC X(15).    *> Customer phone number field
+           05 OverdraftLimit  PIC 9(7)V99.  *> Approved overdraft / credit limit
