@@ -0,0 +1,41 @@
+      *> Shared transaction-log paragraphs.  Include at the end of
+      *> PROCEDURE DIVISION with COPY "writetranslog.cpy".  Callers
+      *> PERFORM OPEN-TRANSACTION-LOG once per operation/run, then
+      *> PERFORM WRITE-TRANSACTION-LOG once per entry (having set
+      *> TransLogCustomerID/TransLogType/TransLogAmount/TransLogRefID
+      *> first), then PERFORM CLOSE-TRANSACTION-LOG once when done.
+      *> CurrentRunDate/NextTransactionID are kept in WORKING-STORAGE.
+       OPEN-TRANSACTION-LOG.
+           *> EXTEND doesn't create a missing file -- fall back to
+           *> OUTPUT the first time this system ever logs anything
+           OPEN EXTEND TransactionLogFile
+           IF TransLogFileStatus = "35"
+               OPEN OUTPUT TransactionLogFile
+           END-IF
+           IF TransLogFileStatus NOT = "00"
+               DISPLAY "Unable to open transaction log. Status: "
+                   TransLogFileStatus
+           END-IF.
+
+       WRITE-TRANSACTION-LOG.
+           *> Append one TransactionRecord, then advance the ID
+           IF TransLogFileStatus NOT = "00"
+               DISPLAY "Transaction log not open -- entry not written."
+           ELSE
+               MOVE NextTransactionID TO TransactionID
+               MOVE TransLogCustomerID TO TransCustomerID
+               MOVE TransLogType TO TransType
+               MOVE TransLogAmount TO TransAmount
+               MOVE CurrentRunDate TO TransDate
+               MOVE TransLogRefID TO TransRefID
+               WRITE TransactionRecord
+               IF TransLogFileStatus NOT = "00"
+                   DISPLAY "Unable to write transaction log entry. "
+                       "Status: " TransLogFileStatus
+               ELSE
+                   ADD 1 TO NextTransactionID
+               END-IF
+           END-IF.
+
+       CLOSE-TRANSACTION-LOG.
+           CLOSE TransactionLogFile.
